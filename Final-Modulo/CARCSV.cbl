@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARCSV.
+      ******************************************************************
+      * Autor: xxxxxx
+      * Data:
+      * Assunto: EXPORTACAO DO CADASTRO DE VEICULOS PARA CSV
+      ******************************************************************
+
+       ENVIRONMENT        DIVISION.
+       CONFIGURATION      SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT CARROS ASSIGN TO "D:\temp\Cobol\dados\carros.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS REG-CODIGO
+              FILE STATUS IS FS-CARROS.
+
+           SELECT SAIDA-CSV ASSIGN TO "D:\temp\Cobol\dados\carros.csv"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-SAIDA.
+
+
+       DATA DIVISION.
+       FILE            SECTION.
+      *------------------- LAYOUT - 36 POSICOES
+       FD  CARROS.
+       01  REG-DADOS.
+           05 REG-CODIGO   PIC  X(003).
+           05 REG-FABR     PIC  X(010).
+           05 REG-MODELO   PIC  X(015).
+           05 REG-VALOR    PIC  9(006)V99.
+
+      *------------------- LAYOUT DO ARQUIVO CSV DE SAIDA
+       FD  SAIDA-CSV.
+       01  REG-CSV         PIC  X(080).
+
+
+       WORKING-STORAGE SECTION.
+      *----------------- VARIAVEL DE STATUS
+       01  FS-CARROS       PIC 9(02) VALUE ZEROS.
+       01  FS-SAIDA        PIC 9(02) VALUE ZEROS.
+
+      *----------------- VARIAVEL DE EDICAO
+       01  WRK-VALOR-ED     PIC ZZZ.ZZ9,99.
+
+
+       PROCEDURE           DIVISION.
+       0000-PRINCIPAL      SECTION.
+             PERFORM 0100-INICIALIZAR.
+             PERFORM 0200-PROCESSAR  UNTIL FS-CARROS EQUAL 10.
+             PERFORM 0300-FINALIZAR.
+
+             STOP RUN.
+       0000-PRINCIPAL-FIM. EXIT.
+
+
+
+       0100-INICIALIZAR      SECTION.
+              OPEN INPUT CARROS.
+      *---------- TESTAR SE O ARQUIVO EXISTE - SENAO INTERROMPE
+              IF FS-CARROS NOT EQUAL 0
+                  EVALUATE FS-CARROS
+                      WHEN 35
+                          DISPLAY "ARQUIVO NAO ENCONTRADO"
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO"
+                      WHEN 93
+                          DISPLAY "ARQUIVO EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA - STATUS "
+                             FS-CARROS
+                  END-EVALUATE
+                  STOP RUN
+              END-IF.
+
+      *---------- TESTAR SE O ARQUIVO POSSUI  DADOS
+              READ CARROS NEXT RECORD
+              IF FS-CARROS EQUAL 10
+                   DISPLAY "SEM REGISTROS"
+              END-IF.
+
+      *---------- ABRIR O CSV E GRAVAR O CABECALHO
+              OPEN OUTPUT SAIDA-CSV.
+              IF FS-SAIDA NOT EQUAL 0
+                  EVALUATE FS-SAIDA
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO NO CSV"
+                      WHEN 93
+                          DISPLAY "CSV EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA DO CSV - STATUS "
+                             FS-SAIDA
+                  END-EVALUATE
+                  STOP RUN
+              END-IF.
+
+              MOVE SPACES TO REG-CSV
+              STRING "CODIGO;FABRICANTE;MODELO;VALOR"
+                     DELIMITED SIZE
+                     INTO REG-CSV
+              WRITE REG-CSV.
+
+       0100-INICIAL-FIM. EXIT.
+
+
+       0200-PROCESSAR        SECTION.
+                  MOVE REG-VALOR TO WRK-VALOR-ED.
+
+                  MOVE SPACES TO REG-CSV
+                  STRING REG-CODIGO  DELIMITED SIZE
+                         ";"         DELIMITED SIZE
+                         REG-FABR    DELIMITED SIZE
+                         ";"         DELIMITED SIZE
+                         REG-MODELO  DELIMITED SIZE
+                         ";"         DELIMITED SIZE
+                         WRK-VALOR-ED DELIMITED SIZE
+                         INTO REG-CSV
+                  WRITE REG-CSV.
+
+                  READ CARROS NEXT RECORD.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+
+       0300-FINALIZAR       SECTION.
+              CLOSE CARROS.
+              IF FS-CARROS NOT EQUAL 0
+                  DISPLAY 'ERRO AO FECHAR ' FS-CARROS
+              END-IF.
+
+              CLOSE SAIDA-CSV.
+              IF FS-SAIDA NOT EQUAL 0
+                  DISPLAY 'ERRO AO FECHAR O CSV ' FS-SAIDA
+              END-IF.
+
+       0300-FINALIZAR-FIM. EXIT.
