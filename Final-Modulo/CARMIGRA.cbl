@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARMIGRA.
+      ******************************************************************
+      * Autor: xxxxxx
+      * Data:
+      * Assunto: CONVERSAO UNICA DO CADASTRO SEQUENCIAL DE VEICULOS
+      *          PARA O LAYOUT INDEXADO POR REG-CODIGO
+      ******************************************************************
+
+       ENVIRONMENT        DIVISION.
+       CONFIGURATION      SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+      *---------- ARQUIVO ANTIGO - LAYOUT SEQUENCIAL, SEM INDICE
+           SELECT CARROS-SEQ ASSIGN TO "D:\temp\Cobol\dados\carros.bak"
+              FILE STATUS IS FS-CARROS-SEQ.
+
+      *---------- ARQUIVO NOVO - LAYOUT INDEXADO POR REG-CODIGO
+           SELECT CARROS-IDX ASSIGN TO "D:\temp\Cobol\dados\carros.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS REG-CODIGO
+              FILE STATUS IS FS-CARROS-IDX.
+
+
+       DATA DIVISION.
+       FILE            SECTION.
+      *------------------- LAYOUT - 36 POSICOES
+       FD  CARROS-SEQ.
+       01  REG-DADOS-SEQ.
+           05 SEQ-CODIGO   PIC  X(003).
+           05 SEQ-FABR     PIC  X(010).
+           05 SEQ-MODELO   PIC  X(015).
+           05 SEQ-VALOR    PIC  9(006)V99.
+
+      *------------------- LAYOUT - 36 POSICOES
+       FD  CARROS-IDX.
+       01  REG-DADOS.
+           05 REG-CODIGO   PIC  X(003).
+           05 REG-FABR     PIC  X(010).
+           05 REG-MODELO   PIC  X(015).
+           05 REG-VALOR    PIC  9(006)V99.
+
+
+       WORKING-STORAGE SECTION.
+      *----------------- VARIAVEL DE STATUS
+       01  FS-CARROS-SEQ   PIC 9(02) VALUE ZEROS.
+       01  FS-CARROS-IDX   PIC 9(02) VALUE ZEROS.
+
+      *----------------- CONTADORES DA CONVERSAO
+       01  WRK-QTDE-LIDA    PIC 9(006) VALUE ZEROS.
+       01  WRK-QTDE-LIDA-ED PIC ZZZ.ZZ9.
+       01  WRK-QTDE-GRAVADA   PIC 9(006) VALUE ZEROS.
+       01  WRK-QTDE-GRAVADA-ED PIC ZZZ.ZZ9.
+       01  WRK-QTDE-REJEITADA   PIC 9(006) VALUE ZEROS.
+       01  WRK-QTDE-REJEITADA-ED PIC ZZZ.ZZ9.
+
+       PROCEDURE           DIVISION.
+       0000-PRINCIPAL      SECTION.
+             PERFORM 0100-INICIALIZAR.
+             PERFORM 0200-PROCESSAR  UNTIL FS-CARROS-SEQ EQUAL 10.
+             PERFORM 0300-FINALIZAR.
+
+             STOP RUN.
+       0000-PRINCIPAL-FIM. EXIT.
+
+
+
+       0100-INICIALIZAR      SECTION.
+      *---------- O ARQUIVO .BAK E A COPIA SEQUENCIAL ORIGINAL DO
+      *---------- CARROS.TXT, FEITA ANTES DE ESTE SER RECRIADO NO
+      *---------- LAYOUT INDEXADO POR REG-CODIGO
+              OPEN INPUT CARROS-SEQ.
+              IF FS-CARROS-SEQ NOT EQUAL 0
+                  EVALUATE FS-CARROS-SEQ
+                      WHEN 35
+                          DISPLAY "ARQUIVO .BAK NAO ENCONTRADO - "
+                             "COPIE O CARROS.TXT ANTIGO PARA "
+                             "CARROS.BAK ANTES DE RODAR A CONVERSAO"
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO"
+                      WHEN 93
+                          DISPLAY "ARQUIVO EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA DO .BAK - STATUS "
+                             FS-CARROS-SEQ
+                  END-EVALUATE
+                  STOP RUN
+              END-IF.
+
+      *---------- CRIAR O ARQUIVO INDEXADO DO ZERO - SE JA EXISTIR UM
+      *---------- CARROS.TXT ANTIGO ELE DEVE TER SIDO RENOMEADO PARA
+      *---------- CARROS.BAK ANTES DESTA CONVERSAO RODAR
+              OPEN OUTPUT CARROS-IDX.
+              IF FS-CARROS-IDX NOT EQUAL 0
+                  EVALUATE FS-CARROS-IDX
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO"
+                      WHEN 93
+                          DISPLAY "ARQUIVO EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA DO INDEXADO - "
+                             "STATUS " FS-CARROS-IDX
+                  END-EVALUATE
+                  STOP RUN
+              END-IF.
+
+      *---------- TESTAR SE O ARQUIVO POSSUI DADOS
+              READ CARROS-SEQ
+              IF FS-CARROS-SEQ EQUAL 10
+                   DISPLAY "SEM REGISTROS NO .BAK"
+              END-IF.
+
+       0100-INICIAL-FIM. EXIT.
+
+
+       0200-PROCESSAR        SECTION.
+              ADD 1 TO WRK-QTDE-LIDA.
+
+              MOVE SEQ-CODIGO TO REG-CODIGO.
+              MOVE SEQ-FABR   TO REG-FABR.
+              MOVE SEQ-MODELO TO REG-MODELO.
+              MOVE SEQ-VALOR  TO REG-VALOR.
+
+              WRITE REG-DADOS
+                  INVALID KEY
+      *---------- CODIGO DUPLICADO NO ARQUIVO ANTIGO - NAO CONVERTE
+                      ADD 1 TO WRK-QTDE-REJEITADA
+                      DISPLAY "CODIGO DUPLICADO - IGNORADO " REG-CODIGO
+                  NOT INVALID KEY
+                      ADD 1 TO WRK-QTDE-GRAVADA
+              END-WRITE.
+
+              READ CARROS-SEQ.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+
+       0300-FINALIZAR       SECTION.
+              MOVE WRK-QTDE-LIDA      TO WRK-QTDE-LIDA-ED
+              MOVE WRK-QTDE-GRAVADA   TO WRK-QTDE-GRAVADA-ED
+              MOVE WRK-QTDE-REJEITADA TO WRK-QTDE-REJEITADA-ED
+              DISPLAY "-----------------------------------"
+              DISPLAY "REGISTROS LIDOS DO .BAK  " WRK-QTDE-LIDA-ED
+              DISPLAY "REGISTROS CONVERTIDOS .. " WRK-QTDE-GRAVADA-ED
+              DISPLAY "REGISTROS REJEITADOS ... "
+                 WRK-QTDE-REJEITADA-ED.
+
+              CLOSE CARROS-SEQ.
+              IF FS-CARROS-SEQ NOT EQUAL 0
+                  DISPLAY 'ERRO AO FECHAR O .BAK ' FS-CARROS-SEQ
+              END-IF.
+
+              CLOSE CARROS-IDX.
+              IF FS-CARROS-IDX NOT EQUAL 0
+                  DISPLAY 'ERRO AO FECHAR O INDEXADO ' FS-CARROS-IDX
+              END-IF.
+
+       0300-FINALIZAR-FIM. EXIT.
