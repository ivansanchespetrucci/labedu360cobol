@@ -16,6 +16,10 @@
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS FS-filmes.
 
+           SELECT FILMES-SAIDA ASSIGN TO "..\dados\filmes_recentes.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-SAIDA.
+
 
        DATA DIVISION.
        FILE            SECTION.
@@ -23,10 +27,15 @@
        FD  filmes.
        01  REG-DADOS PIC  X(200).
 
+      *------------------- LAYOUT DO ARQUIVO DE SAIDA FILTRADO
+       FD  FILMES-SAIDA.
+       01  REG-SAIDA PIC  X(200).
+
 
        WORKING-STORAGE SECTION.
       *----------------- VARIAVEL DE STATUS
        01  FS-filmes       PIC 9(02) VALUE ZEROS.
+       01  FS-SAIDA        PIC 9(02) VALUE ZEROS.
 
       *----------------- VARIAVEL DE APOIO
        01  WRK-FILMES.
@@ -34,6 +43,14 @@
            05 WRK-ANO          PIC X(04).
            05 WRK-DIRETOR      PIC X(60).
 
+      *----------------- ANO DE CORTE INFORMADO NA EXECUCAO
+       01  WRK-ANO-CORTE       PIC X(04).
+
+      *----------------- CONTROLE DE LINHAS MAL FORMATADAS
+       01  WRK-TALLY           PIC 9(02) VALUE ZEROS.
+       01  WRK-CONT-MALFORM    PIC 9(006) VALUE ZEROS.
+       01  WRK-CONT-MALFORM-ED PIC ZZZ.ZZ9.
+
        PROCEDURE           DIVISION.
        0000-PRINCIPAL      SECTION.
              PERFORM 0100-INICIALIZAR.
@@ -46,10 +63,23 @@
 
 
        0100-INICIALIZAR      SECTION.
+              DISPLAY "ANO DE CORTE (EXIBIR FILMES POSTERIORES A) ".
+              ACCEPT WRK-ANO-CORTE.
+
               OPEN INPUT filmes.
       *---------- TESTAR SE O ARQUIVO EXISTE - SENAO INTERROMPE
               IF FS-filmes NOT EQUAL 0
-                  DISPLAY "ERRO NA ABERTURA " FS-filmes
+                  EVALUATE FS-filmes
+                      WHEN 35
+                          DISPLAY "ARQUIVO NAO ENCONTRADO"
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO"
+                      WHEN 93
+                          DISPLAY "ARQUIVO EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA - STATUS "
+                             FS-filmes
+                  END-EVALUATE
                   STOP RUN
               END-IF.
 
@@ -59,6 +89,21 @@
                    DISPLAY "SEM REGISTROS"
               END-IF.
 
+      *---------- ABRIR O ARQUIVO DE SAIDA COM OS FILMES FILTRADOS
+              OPEN OUTPUT FILMES-SAIDA.
+              IF FS-SAIDA NOT EQUAL 0
+                  EVALUATE FS-SAIDA
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO NA SAIDA"
+                      WHEN 93
+                          DISPLAY "SAIDA EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA DA SAIDA - STATUS "
+                             FS-SAIDA
+                  END-EVALUATE
+                  STOP RUN
+              END-IF.
+
 
 
 
@@ -70,14 +115,32 @@
 
        0200-PROCESSAR        SECTION.
 
+                  MOVE ZEROS TO WRK-TALLY
                   UNSTRING REG-DADOS DELIMITED BY ";"
                   INTO WRK-NOME,WRK-ANO,WRK-DIRETOR
-                   if wrk-ano > "2018"
+                  TALLYING IN WRK-TALLY
+
+      *---------- LINHA SEM AS 3 COLUNAS - CONTAR COMO MAL FORMATADA
+                  IF WRK-TALLY < 3
+                      ADD 1 TO WRK-CONT-MALFORM
+                  ELSE
+                   if wrk-ano > wrk-ano-corte
                       DISPLAY "FILME   " WRK-NOME
                       DISPLAY "ANO     " WRK-ANO
                       DISPLAY "DIRETOR " WRK-DIRETOR
                       DISPLAY "---------------"
-                    end-if.
+
+      *---------- GRAVAR O FILME FILTRADO NO ARQUIVO DE SAIDA
+                      MOVE SPACES TO REG-SAIDA
+                      STRING WRK-NOME    DELIMITED SIZE
+                             ";"         DELIMITED SIZE
+                             WRK-ANO     DELIMITED SIZE
+                             ";"         DELIMITED SIZE
+                             WRK-DIRETOR DELIMITED SIZE
+                             INTO REG-SAIDA
+                      WRITE REG-SAIDA
+                    end-if
+                  END-IF.
 
                READ FILMES.
 
@@ -86,9 +149,17 @@
 
 
        0300-FINALIZAR       SECTION.
+              MOVE WRK-CONT-MALFORM TO WRK-CONT-MALFORM-ED
+              DISPLAY "LINHAS MAL FORMATADAS . " WRK-CONT-MALFORM-ED.
+
               CLOSE filmes.
               IF FS-filmes NOT EQUAL 0
                   DISPLAY 'ERRO AO FECHAR ' FS-filmes
               END-IF.
 
+              CLOSE FILMES-SAIDA.
+              IF FS-SAIDA NOT EQUAL 0
+                  DISPLAY 'ERRO AO FECHAR A SAIDA ' FS-SAIDA
+              END-IF.
+
        0300-FINALIZAR-FIM. EXIT.
