@@ -13,8 +13,18 @@
        INPUT-OUTPUT       SECTION.
        FILE-CONTROL.
            SELECT CARROS ASSIGN TO "D:\temp\Cobol\dados\carros.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS REG-CODIGO
               FILE STATUS IS FS-CARROS.
 
+           SELECT TRANS-CARROS ASSIGN TO "D:\temp\Cobol\trancar.txt"
+              FILE STATUS IS FS-TRANS.
+
+           SELECT AUDITORIA ASSIGN TO "D:\temp\Cobol\audcarro.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-AUDITORIA.
+
 
        DATA DIVISION.
        FILE            SECTION.
@@ -26,10 +36,31 @@
            05 REG-MODELO   PIC  X(015).
            05 REG-VALOR    PIC  9(006)V99.
 
+      *------------------- LAYOUT DO LOTE DE TRANSACOES - 36 POSICOES
+       FD  TRANS-CARROS.
+       01  REG-TRANS.
+           05 TRANS-CODIGO PIC  X(003).
+           05 TRANS-FABR   PIC  X(010).
+           05 TRANS-MODELO PIC  X(015).
+           05 TRANS-VALOR  PIC  9(006)V99.
+
+      *------------------- LAYOUT DO LOG DE AUDITORIA
+       FD  AUDITORIA.
+       01  REG-AUDITORIA.
+           05 AUD-CODIGO     PIC  X(003).
+           05 AUD-FABR       PIC  X(010).
+           05 AUD-MODELO     PIC  X(015).
+           05 AUD-VALOR      PIC  9(006)V99.
+           05 AUD-DATA       PIC  9(008).
+           05 AUD-HORA       PIC  9(008).
+           05 AUD-OPERADOR   PIC  X(008).
+
 
        WORKING-STORAGE SECTION.
       *----------------- VARIAVEL DE STATUS
        01  FS-CARROS       PIC 9(02) VALUE ZEROS.
+       01  FS-TRANS        PIC 9(02) VALUE ZEROS.
+       01  FS-AUDITORIA    PIC 9(02) VALUE ZEROS.
 
       *----------------- VARIAVEL DE EDICAO
        01  WRK-VALOR-ED     PIC ZZZ.ZZ9,99.
@@ -41,11 +72,35 @@
            05 WRK-MODELO   PIC  X(015).
            05 WRK-VALOR    PIC  9(006)V99.
 
+      *----------------- VARIAVEL DE VERIFICACAO DE DUPLICIDADE
+       01  WRK-CODIGO-ENCONTRADO PIC X(01) VALUE 'N'.
+           88 WRK-CODIGO-DUPLICADO         VALUE 'S'.
+
+      *----------------- VARIAVEL DE VALIDACAO DO VALOR DIGITADO
+       01  WRK-VALOR-VALIDO      PIC X(01) VALUE 'N'.
+           88 WRK-VALOR-OK                 VALUE 'S'.
+
+      *----------------- VARIAVEL DE MODO DE OPERACAO
+       01  WRK-MODO               PIC X(01).
+           88 WRK-MODO-LOTE                VALUE 'L' 'l'.
+           88 WRK-MODO-INTERATIVO          VALUE 'I' 'i'.
+
+      *----------------- CONTADOR DE REGISTROS CARREGADOS NO LOTE
+       01  WRK-QTDE-LOTE          PIC 9(006) VALUE ZEROS.
+       01  WRK-QTDE-LOTE-ED       PIC ZZZ.ZZ9.
+
+      *----------------- IDENTIFICACAO DO OPERADOR PARA A AUDITORIA
+       01  WRK-OPERADOR           PIC X(008).
+
        PROCEDURE           DIVISION.
        0000-PRINCIPAL      SECTION.
              PERFORM 0100-INICIALIZAR.
              IF FS-CARROS EQUAL 0
-                PERFORM 0200-PROCESSAR
+                IF WRK-MODO-LOTE
+                   PERFORM 0400-PROCESSAR-LOTE
+                ELSE
+                   PERFORM 0200-PROCESSAR
+                END-IF
              END-IF.
              PERFORM 0300-FINALIZAR.
 
@@ -55,10 +110,39 @@
 
 
        0100-INICIALIZAR      SECTION.
-              OPEN EXTEND CARROS.
+              DISPLAY "MODO (I)NTERATIVO OU (L)OTE ".
+              ACCEPT WRK-MODO.
+              DISPLAY "OPERADOR ".
+              ACCEPT WRK-OPERADOR.
+
+              OPEN I-O CARROS.
       *---------- TESTAR SE O ARQUIVO EXISTE - SENAO INTERROMPE
               IF FS-CARROS NOT EQUAL 0
-                  DISPLAY "ERRO NA ABERTURA " FS-CARROS
+                  EVALUATE FS-CARROS
+                      WHEN 35
+                          DISPLAY "ARQUIVO NAO ENCONTRADO"
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO"
+                      WHEN 93
+                          DISPLAY "ARQUIVO EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA - STATUS "
+                             FS-CARROS
+                  END-EVALUATE
+                  STOP RUN
+              END-IF.
+
+              OPEN EXTEND AUDITORIA.
+              IF FS-AUDITORIA NOT EQUAL 0
+                  EVALUATE FS-AUDITORIA
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO"
+                      WHEN 93
+                          DISPLAY "AUDITORIA EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA DA AUDITORIA - "
+                             "STATUS " FS-AUDITORIA
+                  END-EVALUATE
                   STOP RUN
               END-IF.
 
@@ -68,27 +152,34 @@
        0200-PROCESSAR        SECTION.
                   DISPLAY "CODIGO "
                      ACCEPT WRK-CODIGO.
-                  DISPLAY "FABRICANTE "
-                     ACCEPT WRK-FABR.
-                  DISPLAY "MODELO  "
-                     ACCEPT WRK-MODELO.
-                  DISPLAY "VALOR "
-                     ACCEPT WRK-VALOR.
 
-                   MOVE WRK-DADOS TO REG-DADOS.
+                  PERFORM 0210-VERIFICAR-DUPLICIDADE.
+
+                  IF WRK-CODIGO-DUPLICADO
+                      DISPLAY "CODIGO JA CADASTRADO " WRK-CODIGO
+                      DISPLAY "REGISTRO NAO GRAVADO"
+                  ELSE
+                      DISPLAY "FABRICANTE "
+                         ACCEPT WRK-FABR
+                      DISPLAY "MODELO  "
+                         ACCEPT WRK-MODELO
 
-                   WRITE REG-DADOS.
-                    IF FS-CARROS NOT EQUAL 0
-                        DISPLAY "NAO GRAVOU "
-                    ELSE
-                   DISPLAY "CODIGO.    ... " REG-CODIGO
-                   DISPLAY "FABRICANTE.... " REG-FABR
-                   DISPLAY "MODELO      .. " REG-MODELO
-                   MOVE REG-VALOR TO WRK-VALOR
-                   DISPLAY "VALOR      ... " WRK-VALOR
-                    END-IF.
+                      PERFORM 0230-ACEITAR-VALOR
 
+                       MOVE WRK-DADOS TO REG-DADOS
 
+                       WRITE REG-DADOS
+                          INVALID KEY
+                              DISPLAY "NAO GRAVOU "
+                          NOT INVALID KEY
+                       DISPLAY "CODIGO.    ... " REG-CODIGO
+                       DISPLAY "FABRICANTE.... " REG-FABR
+                       DISPLAY "MODELO      .. " REG-MODELO
+                       MOVE REG-VALOR TO WRK-VALOR
+                       DISPLAY "VALOR      ... " WRK-VALOR
+                       PERFORM 0220-REGISTRAR-AUDITORIA
+                       END-WRITE
+                  END-IF.
 
 
 
@@ -100,6 +191,100 @@
        0200-PROCESSAR-FIM. EXIT.
 
 
+       0210-VERIFICAR-DUPLICIDADE SECTION.
+      *---------- BUSCA DIRETA PELA CHAVE - SEM VARRER O ARQUIVO
+              MOVE WRK-CODIGO TO REG-CODIGO.
+              MOVE 'N'        TO WRK-CODIGO-ENCONTRADO.
+              READ CARROS
+                  INVALID KEY
+                      MOVE 'N' TO WRK-CODIGO-ENCONTRADO
+                  NOT INVALID KEY
+                      MOVE 'S' TO WRK-CODIGO-ENCONTRADO
+              END-READ.
+
+       0210-VERIFICAR-DUPLICIDADE-FIM. EXIT.
+
+
+       0220-REGISTRAR-AUDITORIA SECTION.
+      *---------- GRAVAR A TRILHA DE AUDITORIA DA INCLUSAO
+              MOVE REG-CODIGO  TO AUD-CODIGO.
+              MOVE REG-FABR    TO AUD-FABR.
+              MOVE REG-MODELO  TO AUD-MODELO.
+              MOVE REG-VALOR   TO AUD-VALOR.
+              ACCEPT AUD-DATA  FROM DATE YYYYMMDD.
+              ACCEPT AUD-HORA  FROM TIME.
+              MOVE WRK-OPERADOR TO AUD-OPERADOR.
+
+              WRITE REG-AUDITORIA.
+              IF FS-AUDITORIA NOT EQUAL 0
+                  DISPLAY "ERRO AO GRAVAR AUDITORIA " FS-AUDITORIA
+              END-IF.
+
+       0220-REGISTRAR-AUDITORIA-FIM. EXIT.
+
+
+       0230-ACEITAR-VALOR SECTION.
+              MOVE 'N' TO WRK-VALOR-VALIDO.
+              PERFORM 0240-LER-VALOR UNTIL WRK-VALOR-OK.
+
+       0230-ACEITAR-VALOR-FIM. EXIT.
+
+
+       0240-LER-VALOR SECTION.
+              DISPLAY "VALOR ".
+              ACCEPT WRK-VALOR.
+      *---------- ACEITA SOMENTE VALOR NUMERICO E MAIOR QUE ZERO
+              IF WRK-VALOR IS NUMERIC AND WRK-VALOR > ZEROS
+                  MOVE 'S' TO WRK-VALOR-VALIDO
+              ELSE
+                  DISPLAY "VALOR INVALIDO - DIGITE NOVAMENTE"
+              END-IF.
+
+       0240-LER-VALOR-FIM. EXIT.
+
+
+       0400-PROCESSAR-LOTE SECTION.
+              OPEN INPUT TRANS-CARROS.
+              IF FS-TRANS NOT EQUAL 0
+                  DISPLAY "ERRO NA ABERTURA DO LOTE " FS-TRANS
+              ELSE
+                  READ TRANS-CARROS
+                  PERFORM 0410-GRAVAR-LOTE UNTIL FS-TRANS EQUAL 10
+                  CLOSE TRANS-CARROS
+                  MOVE WRK-QTDE-LOTE TO WRK-QTDE-LOTE-ED
+                  DISPLAY "REGISTROS GRAVADOS. " WRK-QTDE-LOTE-ED
+              END-IF.
+
+       0400-PROCESSAR-LOTE-FIM. EXIT.
+
+
+       0410-GRAVAR-LOTE SECTION.
+              MOVE REG-TRANS TO WRK-DADOS.
+
+              PERFORM 0210-VERIFICAR-DUPLICIDADE.
+
+              IF WRK-CODIGO-DUPLICADO
+                  DISPLAY "CODIGO JA CADASTRADO - IGNORADO " WRK-CODIGO
+              ELSE
+                  IF WRK-VALOR IS NUMERIC AND WRK-VALOR > ZEROS
+                      MOVE WRK-DADOS TO REG-DADOS
+                      WRITE REG-DADOS
+                          INVALID KEY
+                              DISPLAY "NAO GRAVOU " WRK-CODIGO
+                          NOT INVALID KEY
+                              ADD 1 TO WRK-QTDE-LOTE
+                              PERFORM 0220-REGISTRAR-AUDITORIA
+                      END-WRITE
+                  ELSE
+                      DISPLAY "VALOR INVALIDO NO LOTE " WRK-CODIGO
+                  END-IF
+              END-IF.
+
+              READ TRANS-CARROS.
+
+       0410-GRAVAR-LOTE-FIM. EXIT.
+
+
 
        0300-FINALIZAR       SECTION.
               CLOSE CARROS.
@@ -107,4 +292,9 @@
                   DISPLAY 'ERRO AO FECHAR ' FS-CARROS
               END-IF.
 
+              CLOSE AUDITORIA.
+              IF FS-AUDITORIA NOT EQUAL 0
+                  DISPLAY 'ERRO AO FECHAR A AUDITORIA ' FS-AUDITORIA
+              END-IF.
+
        0300-FINALIZAR-FIM. EXIT.
