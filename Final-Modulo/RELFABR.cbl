@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELFABR.
+      ******************************************************************
+      * Autor: xxxxxx
+      * Data:
+      * Assunto: RELATORIO DE SUBTOTAIS POR FABRICANTE
+      ******************************************************************
+
+       ENVIRONMENT        DIVISION.
+       CONFIGURATION      SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT CARROS ASSIGN TO "D:\temp\Cobol\dados\carros.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS REG-CODIGO
+              FILE STATUS IS FS-CARROS.
+
+
+       DATA DIVISION.
+       FILE            SECTION.
+      *------------------- LAYOUT - 36 POSICOES
+       FD  CARROS.
+       01  REG-DADOS.
+           05 REG-CODIGO   PIC  X(003).
+           05 REG-FABR     PIC  X(010).
+           05 REG-MODELO   PIC  X(015).
+           05 REG-VALOR    PIC  9(006)V99.
+
+
+       WORKING-STORAGE SECTION.
+      *----------------- VARIAVEL DE STATUS
+       01  FS-CARROS       PIC 9(02) VALUE ZEROS.
+
+      *----------------- VARIAVEL DE EDICAO
+       01  WRK-VALOR-ED     PIC ZZZ.ZZZ.ZZ9,99.
+       01  WRK-QTDE-ED      PIC ZZZ.ZZ9.
+
+      *----------------- TABELA DE SUBTOTAIS POR FABRICANTE
+       01  WRK-TABELA-FABR.
+           05 WRK-FABR-OCORRENCIA OCCURS 050 TIMES.
+               10 WRK-FABR-NOME    PIC X(010).
+               10 WRK-FABR-QTDE    PIC 9(006).
+               10 WRK-FABR-VALOR   PIC 9(009)V99.
+
+       01  WRK-QTDE-FABR          PIC 9(004) VALUE ZEROS.
+       01  WRK-IDX                PIC 9(004) VALUE ZEROS.
+       01  WRK-POS-FABR           PIC 9(004) VALUE ZEROS.
+
+      *----------------- SWITCH DE LOCALIZACAO NA TABELA
+       01  WRK-FABR-ENCONTRADA    PIC X(01) VALUE 'N'.
+           88 WRK-FABR-JA-EXISTE            VALUE 'S'.
+
+      *----------------- VARIAVEIS DE TOTALIZACAO GERAL
+       01  WRK-TOTAL-QTDE         PIC 9(006) VALUE ZEROS.
+       01  WRK-TOTAL-VALOR        PIC 9(009)V99 VALUE ZEROS.
+
+
+       PROCEDURE           DIVISION.
+       0000-PRINCIPAL      SECTION.
+             PERFORM 0100-INICIALIZAR.
+             PERFORM 0200-PROCESSAR  UNTIL FS-CARROS EQUAL 10.
+             PERFORM 0300-FINALIZAR.
+
+             STOP RUN.
+       0000-PRINCIPAL-FIM. EXIT.
+
+
+
+       0100-INICIALIZAR      SECTION.
+              OPEN INPUT CARROS.
+      *---------- TESTAR SE O ARQUIVO EXISTE - SENAO INTERROMPE
+              IF FS-CARROS NOT EQUAL 0
+                  EVALUATE FS-CARROS
+                      WHEN 35
+                          DISPLAY "ARQUIVO NAO ENCONTRADO"
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO"
+                      WHEN 93
+                          DISPLAY "ARQUIVO EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA - STATUS "
+                             FS-CARROS
+                  END-EVALUATE
+                  STOP RUN
+              END-IF.
+
+      *---------- TESTAR SE O ARQUIVO POSSUI  DADOS
+              READ CARROS NEXT RECORD
+              IF FS-CARROS EQUAL 10
+                   DISPLAY "SEM REGISTROS"
+              END-IF.
+
+       0100-INICIAL-FIM. EXIT.
+
+
+       0200-PROCESSAR        SECTION.
+      *---------- PROCURAR O FABRICANTE JA LANCADO NA TABELA
+                  MOVE 'N'   TO WRK-FABR-ENCONTRADA.
+                  MOVE ZEROS TO WRK-POS-FABR.
+                  PERFORM 0210-LOCALIZAR-FABR VARYING WRK-IDX
+                     FROM 1 BY 1
+                     UNTIL WRK-IDX > WRK-QTDE-FABR
+                        OR WRK-FABR-JA-EXISTE.
+
+                  IF WRK-FABR-JA-EXISTE
+                      ADD 1         TO WRK-FABR-QTDE(WRK-POS-FABR)
+                      ADD REG-VALOR TO WRK-FABR-VALOR(WRK-POS-FABR)
+                  ELSE
+                      IF WRK-QTDE-FABR >= 50
+                          DISPLAY "TABELA DE FABRICANTES CHEIA - "
+                             REG-FABR " NAO ENTROU NO SUBTOTAL"
+                      ELSE
+                          ADD 1 TO WRK-QTDE-FABR
+                          MOVE REG-FABR  TO
+                             WRK-FABR-NOME(WRK-QTDE-FABR)
+                          MOVE 1 TO WRK-FABR-QTDE(WRK-QTDE-FABR)
+                          MOVE REG-VALOR TO
+                             WRK-FABR-VALOR(WRK-QTDE-FABR)
+                      END-IF
+                  END-IF.
+
+                  READ CARROS NEXT RECORD.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+
+       0210-LOCALIZAR-FABR SECTION.
+              IF WRK-FABR-NOME(WRK-IDX) EQUAL REG-FABR
+                  MOVE 'S'    TO WRK-FABR-ENCONTRADA
+                  MOVE WRK-IDX TO WRK-POS-FABR
+              END-IF.
+
+       0210-LOCALIZAR-FABR-FIM. EXIT.
+
+
+       0300-FINALIZAR       SECTION.
+              DISPLAY "-----------------------------------".
+              DISPLAY "SUBTOTAIS POR FABRICANTE".
+              DISPLAY "-----------------------------------".
+
+              PERFORM 0310-IMPRIMIR-FABR VARYING WRK-IDX FROM 1 BY 1
+                 UNTIL WRK-IDX > WRK-QTDE-FABR.
+
+              MOVE WRK-TOTAL-QTDE  TO WRK-QTDE-ED
+              MOVE WRK-TOTAL-VALOR TO WRK-VALOR-ED
+              DISPLAY "-----------------------------------"
+              DISPLAY "TOTAL DE VEICULOS ..... " WRK-QTDE-ED
+              DISPLAY "VALOR TOTAL DO ESTOQUE. " WRK-VALOR-ED.
+
+              CLOSE CARROS.
+              IF FS-CARROS NOT EQUAL 0
+                  DISPLAY 'ERRO AO FECHAR ' FS-CARROS
+              END-IF.
+
+       0300-FINALIZAR-FIM. EXIT.
+
+
+       0310-IMPRIMIR-FABR SECTION.
+              MOVE WRK-FABR-QTDE(WRK-IDX)  TO WRK-QTDE-ED.
+              MOVE WRK-FABR-VALOR(WRK-IDX) TO WRK-VALOR-ED.
+              DISPLAY "FABRICANTE.... " WRK-FABR-NOME(WRK-IDX).
+              DISPLAY "QUANTIDADE.... " WRK-QTDE-ED.
+              DISPLAY "VALOR TOTAL... " WRK-VALOR-ED.
+              DISPLAY "-----------------------------------".
+
+              ADD WRK-FABR-QTDE(WRK-IDX)  TO WRK-TOTAL-QTDE.
+              ADD WRK-FABR-VALOR(WRK-IDX) TO WRK-TOTAL-VALOR.
+
+       0310-IMPRIMIR-FABR-FIM. EXIT.
