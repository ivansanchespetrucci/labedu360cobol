@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARMAINT.
+      ******************************************************************
+      * Autor: xxxxxx
+      * Data:
+      * Assunto: MANUTENCAO DE REGISTROS - ATUALIZAR OU EXCLUIR
+      ******************************************************************
+
+       ENVIRONMENT        DIVISION.
+       CONFIGURATION      SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT CARROS ASSIGN TO "D:\temp\Cobol\dados\carros.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS REG-CODIGO
+              FILE STATUS IS FS-CARROS.
+
+
+       DATA DIVISION.
+       FILE            SECTION.
+      *------------------- LAYOUT - 36 POSICOES
+       FD  CARROS.
+       01  REG-DADOS.
+           05 REG-CODIGO   PIC  X(003).
+           05 REG-FABR     PIC  X(010).
+           05 REG-MODELO   PIC  X(015).
+           05 REG-VALOR    PIC  9(006)V99.
+
+
+       WORKING-STORAGE SECTION.
+      *----------------- VARIAVEL DE STATUS
+       01  FS-CARROS       PIC 9(02) VALUE ZEROS.
+
+      *----------------- VARIAVEL DE EDICAO
+       01  WRK-VALOR-ED     PIC ZZZ.ZZ9,99.
+
+      *----------------- CODIGO PROCURADO E REGISTRO ATUAL
+       01  WRK-CODIGO-PROCURADO PIC X(003).
+
+       01  WRK-REG-ATUAL.
+           05 WRK-ATUAL-CODIGO  PIC X(003).
+           05 WRK-ATUAL-FABR    PIC X(010).
+           05 WRK-ATUAL-MODELO  PIC X(015).
+           05 WRK-ATUAL-VALOR   PIC 9(006)V99.
+
+      *----------------- SWITCHES DE CONTROLE
+       01  WRK-ENCONTROU        PIC X(01) VALUE 'N'.
+           88 WRK-REGISTRO-ENCONTRADO     VALUE 'S'.
+
+       01  WRK-OPCAO             PIC X(01).
+           88 WRK-OPCAO-ATUALIZAR         VALUE 'A' 'a'.
+           88 WRK-OPCAO-EXCLUIR           VALUE 'E' 'e'.
+           88 WRK-OPCAO-CANCELAR          VALUE 'C' 'c'.
+
+       01  WRK-VALOR-VALIDO     PIC X(01) VALUE 'N'.
+           88 WRK-VALOR-OK                VALUE 'S'.
+
+
+       PROCEDURE           DIVISION.
+       0000-PRINCIPAL      SECTION.
+             PERFORM 0100-INICIALIZAR.
+             IF FS-CARROS EQUAL 0
+                PERFORM 0200-PROCESSAR
+             END-IF.
+             PERFORM 0300-FINALIZAR.
+
+             STOP RUN.
+       0000-PRINCIPAL-FIM. EXIT.
+
+
+
+       0100-INICIALIZAR      SECTION.
+              DISPLAY "CODIGO DO VEICULO A MANTER ".
+              ACCEPT WRK-CODIGO-PROCURADO.
+
+              OPEN I-O CARROS.
+      *---------- TESTAR SE O ARQUIVO EXISTE - SENAO INTERROMPE
+              IF FS-CARROS NOT EQUAL 0
+                  DISPLAY "ERRO NA ABERTURA " FS-CARROS
+                  STOP RUN
+              END-IF.
+
+       0100-INICIAL-FIM. EXIT.
+
+
+       0200-PROCESSAR        SECTION.
+              PERFORM 0210-LOCALIZAR-REGISTRO.
+
+              IF NOT WRK-REGISTRO-ENCONTRADO
+                  DISPLAY "CODIGO NAO ENCONTRADO " WRK-CODIGO-PROCURADO
+              ELSE
+                  PERFORM 0220-EXIBIR-REGISTRO
+                  PERFORM 0230-SOLICITAR-OPCAO
+                  IF WRK-OPCAO-ATUALIZAR
+                      PERFORM 0240-ACEITAR-NOVOS-DADOS
+                      PERFORM 0250-ATUALIZAR-REGISTRO
+                  ELSE
+                      IF WRK-OPCAO-EXCLUIR
+                          PERFORM 0260-EXCLUIR-REGISTRO
+                      ELSE
+                          DISPLAY "OPERACAO CANCELADA"
+                      END-IF
+                  END-IF
+              END-IF.
+
+       0200-PROCESSAR-FIM. EXIT.
+
+
+       0210-LOCALIZAR-REGISTRO SECTION.
+      *---------- BUSCA DIRETA PELA CHAVE - SEM VARRER O ARQUIVO
+              MOVE WRK-CODIGO-PROCURADO TO REG-CODIGO.
+              MOVE 'N'                  TO WRK-ENCONTROU.
+              READ CARROS
+                  INVALID KEY
+                      MOVE 'N' TO WRK-ENCONTROU
+                  NOT INVALID KEY
+                      MOVE 'S'       TO WRK-ENCONTROU
+                      MOVE REG-DADOS TO WRK-REG-ATUAL
+              END-READ.
+
+       0210-LOCALIZAR-REGISTRO-FIM. EXIT.
+
+
+       0220-EXIBIR-REGISTRO SECTION.
+              MOVE WRK-ATUAL-VALOR TO WRK-VALOR-ED.
+              DISPLAY "-----------------------".
+              DISPLAY "CODIGO.    ... " WRK-ATUAL-CODIGO.
+              DISPLAY "FABRICANTE.... " WRK-ATUAL-FABR.
+              DISPLAY "MODELO      .. " WRK-ATUAL-MODELO.
+              DISPLAY "VALOR       ..." WRK-VALOR-ED.
+
+       0220-EXIBIR-REGISTRO-FIM. EXIT.
+
+
+       0230-SOLICITAR-OPCAO SECTION.
+              DISPLAY "(A)TUALIZAR, (E)XCLUIR OU (C)ANCELAR ".
+              ACCEPT WRK-OPCAO.
+
+       0230-SOLICITAR-OPCAO-FIM. EXIT.
+
+
+       0240-ACEITAR-NOVOS-DADOS SECTION.
+              DISPLAY "NOVO FABRICANTE ".
+              ACCEPT WRK-ATUAL-FABR.
+              DISPLAY "NOVO MODELO ".
+              ACCEPT WRK-ATUAL-MODELO.
+              PERFORM 0241-ACEITAR-VALOR.
+
+       0240-ACEITAR-NOVOS-DADOS-FIM. EXIT.
+
+
+       0241-ACEITAR-VALOR SECTION.
+              MOVE 'N' TO WRK-VALOR-VALIDO.
+              PERFORM 0242-LER-VALOR UNTIL WRK-VALOR-OK.
+
+       0241-ACEITAR-VALOR-FIM. EXIT.
+
+
+       0242-LER-VALOR SECTION.
+              DISPLAY "NOVO VALOR ".
+              ACCEPT WRK-ATUAL-VALOR.
+      *---------- ACEITA SOMENTE VALOR NUMERICO E MAIOR QUE ZERO
+              IF WRK-ATUAL-VALOR IS NUMERIC AND WRK-ATUAL-VALOR > ZEROS
+                  MOVE 'S' TO WRK-VALOR-VALIDO
+              ELSE
+                  DISPLAY "VALOR INVALIDO - DIGITE NOVAMENTE"
+              END-IF.
+
+       0242-LER-VALOR-FIM. EXIT.
+
+
+       0250-ATUALIZAR-REGISTRO SECTION.
+              MOVE WRK-REG-ATUAL TO REG-DADOS.
+              REWRITE REG-DADOS
+                  INVALID KEY
+                      DISPLAY "ERRO AO ATUALIZAR " FS-CARROS
+                  NOT INVALID KEY
+                      DISPLAY "REGISTRO ATUALIZADO COM SUCESSO"
+              END-REWRITE.
+
+       0250-ATUALIZAR-REGISTRO-FIM. EXIT.
+
+
+       0260-EXCLUIR-REGISTRO SECTION.
+              DELETE CARROS
+                  INVALID KEY
+                      DISPLAY "ERRO AO EXCLUIR " FS-CARROS
+                  NOT INVALID KEY
+                      DISPLAY "REGISTRO EXCLUIDO COM SUCESSO"
+              END-DELETE.
+
+       0260-EXCLUIR-REGISTRO-FIM. EXIT.
+
+
+
+       0300-FINALIZAR       SECTION.
+              CLOSE CARROS.
+              IF FS-CARROS NOT EQUAL 0
+                  DISPLAY 'ERRO AO FECHAR ' FS-CARROS
+              END-IF.
+
+       0300-FINALIZAR-FIM. EXIT.
