@@ -13,28 +13,76 @@
        INPUT-OUTPUT       SECTION.
        FILE-CONTROL.
            SELECT CARROS ASSIGN TO "D:\temp\Cobol\dados\carros.txt"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS REG-CODIGO
               FILE STATUS IS FS-CARROS.
 
- 
+           SELECT REPORT-CARROS ASSIGN TO "D:\temp\Cobol\relcar.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-REPORT.
+
+           SELECT CHECKPOINT ASSIGN TO "D:\temp\Cobol\letockpt.txt"
+              FILE STATUS IS FS-CKPT.
+
+
        DATA DIVISION.
        FILE            SECTION.
-      *------------------- LAYOUT - 36 POSICOES 
-       FD  CARROS.  
+      *------------------- LAYOUT - 36 POSICOES
+       FD  CARROS.
        01  REG-DADOS.
            05 REG-CODIGO   PIC  X(003).
            05 REG-FABR     PIC  X(010).
            05 REG-MODELO   PIC  X(015).
            05 REG-VALOR    PIC  9(006)V99.
 
-       
+      *------------------- LAYOUT DO RELATORIO DE SAIDA
+       FD  REPORT-CARROS.
+       01  REG-RELATORIO   PIC  X(080).
+
+      *------------------- LAYOUT DO PONTO DE CONTROLE DA LISTAGEM
+       FD  CHECKPOINT.
+       01  REG-CKPT.
+           05 REG-CKPT-CODIGO  PIC  X(003).
+           05 REG-CKPT-QTDE    PIC  9(006).
+           05 REG-CKPT-VALOR   PIC  9(009)V99.
+
+
        WORKING-STORAGE SECTION.
-      *----------------- VARIAVEL DE STATUS 
+      *----------------- VARIAVEL DE STATUS
        01  FS-CARROS       PIC 9(02) VALUE ZEROS.
-       
+       01  FS-REPORT       PIC 9(02) VALUE ZEROS.
+       01  FS-CKPT         PIC 9(02) VALUE ZEROS.
+
       *----------------- VARIAVEL DE EDICAO
        01  WRK-VALOR     PIC ZZZ.ZZ9,99.
 
-       
+      *----------------- VARIAVEIS DE TOTALIZACAO
+       01  WRK-QTDE-VEICULOS  PIC 9(006)       VALUE ZEROS.
+       01  WRK-VALOR-TOTAL    PIC 9(009)V99    VALUE ZEROS.
+       01  WRK-VALOR-TOTAL-ED PIC ZZZ.ZZZ.ZZ9,99.
+       01  WRK-QTDE-ED        PIC ZZZ.ZZ9.
+
+      *----------------- VARIAVEL DE DATA DE EXECUCAO
+       01  WRK-DATA-EXEC.
+           05 WRK-DATA-ANO    PIC 9(004).
+           05 WRK-DATA-MES    PIC 9(002).
+           05 WRK-DATA-DIA    PIC 9(002).
+       01  WRK-DATA-ED        PIC X(010).
+
+      *----------------- VARIAVEIS DE CONTROLE DO CHECKPOINT
+       01  WRK-ULTIMO-CODIGO   PIC X(003) VALUE SPACES.
+       01  WRK-RETOMAR         PIC X(01)  VALUE 'N'.
+           88 WRK-RETOMAR-SIM            VALUE 'S'.
+       01  WRK-CONT-CKPT       PIC 9(006) VALUE ZEROS.
+      *---------- GRAVAR A CADA REGISTRO - SENAO UM RESTART ENTRE DOIS
+      *---------- PONTOS DE CONTROLE REPROCESSA E DUPLICA OS REGISTROS
+      *---------- JA LISTADOS NO RELATORIO E NOS TOTAIS
+       01  WRK-INTERVALO-CKPT  PIC 9(004) VALUE 0001.
+       01  WRK-CKPT-PATH       PIC X(026)
+           VALUE "D:\temp\Cobol\letockpt.txt".
+
+
        PROCEDURE           DIVISION.
        0000-PRINCIPAL      SECTION.
              PERFORM 0100-INICIALIZAR.
@@ -47,27 +95,118 @@
 
 
        0100-INICIALIZAR      SECTION.
+              PERFORM 0110-VERIFICAR-CHECKPOINT.
+
               OPEN INPUT CARROS.
       *---------- TESTAR SE O ARQUIVO EXISTE - SENAO INTERROMPE
               IF FS-CARROS NOT EQUAL 0
-                  DISPLAY "ERRO NA ABERTURA " FS-CARROS
+                  EVALUATE FS-CARROS
+                      WHEN 35
+                          DISPLAY "ARQUIVO NAO ENCONTRADO"
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO"
+                      WHEN 93
+                          DISPLAY "ARQUIVO EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA - STATUS "
+                             FS-CARROS
+                  END-EVALUATE
                   STOP RUN
-              END-IF.  
-                  
+              END-IF.
+
+              IF WRK-RETOMAR-SIM
+                  PERFORM 0120-POSICIONAR-CHECKPOINT
+              ELSE
       *---------- TESTAR SE O ARQUIVO POSSUI  DADOS
-              READ CARROS
-              IF FS-CARROS EQUAL 10 
-                   DISPLAY "SEM REGISTROS"
-              END-IF.     
-              
-                  
-                  
-       
-       
-       
+                  READ CARROS NEXT RECORD
+                  IF FS-CARROS EQUAL 10
+                       DISPLAY "SEM REGISTROS"
+                  END-IF
+              END-IF.
+
+      *---------- ABRIR O RELATORIO - CONTINUAR O MESMO ARQUIVO SE FOR
+      *---------- UMA RETOMADA, PARA NAO PERDER AS LINHAS JA GRAVADAS
+              IF WRK-RETOMAR-SIM
+                  OPEN EXTEND REPORT-CARROS
+              ELSE
+                  OPEN OUTPUT REPORT-CARROS
+              END-IF.
+              IF FS-REPORT NOT EQUAL 0
+                  EVALUATE FS-REPORT
+                      WHEN 37
+                          DISPLAY "MODO DE ACESSO INVALIDO"
+                      WHEN 93
+                          DISPLAY "RELATORIO EM USO POR OUTRO PROCESSO"
+                      WHEN OTHER
+                          DISPLAY "ERRO NA ABERTURA DO RELATORIO - "
+                             "STATUS " FS-REPORT
+                  END-EVALUATE
+                  STOP RUN
+              END-IF.
+
+      *---------- O CABECALHO SO E GRAVADO NO INICIO DE UMA LISTAGEM
+      *---------- NOVA - UMA RETOMADA JA TEM O CABECALHO NO ARQUIVO
+              IF NOT WRK-RETOMAR-SIM
+                  ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD
+                  STRING WRK-DATA-DIA DELIMITED SIZE
+                         "/"          DELIMITED SIZE
+                         WRK-DATA-MES DELIMITED SIZE
+                         "/"          DELIMITED SIZE
+                         WRK-DATA-ANO DELIMITED SIZE
+                         INTO WRK-DATA-ED
+
+                  MOVE SPACES TO REG-RELATORIO
+                  STRING "RELATORIO DE VEICULOS EM ESTOQUE - "
+                         DELIMITED SIZE
+                         "DATA: " DELIMITED SIZE
+                         WRK-DATA-ED DELIMITED SIZE
+                         INTO REG-RELATORIO
+                  WRITE REG-RELATORIO
+
+                  MOVE SPACES TO REG-RELATORIO
+                  STRING "CODIGO  FABRICANTE  MODELO           VALOR"
+                         DELIMITED SIZE
+                         INTO REG-RELATORIO
+                  WRITE REG-RELATORIO
+              END-IF.
+
        0100-INICIAL-FIM. EXIT.
 
 
+       0110-VERIFICAR-CHECKPOINT SECTION.
+      *---------- LER O ULTIMO CODIGO E OS TOTAIS PARCIAIS DA EXECUCAO
+      *---------- ANTERIOR, PARA O RESUMO FINAL NAO FICAR SUBAVALIADO
+              MOVE 'N' TO WRK-RETOMAR.
+              OPEN INPUT CHECKPOINT.
+              IF FS-CKPT EQUAL 0
+                  READ CHECKPOINT
+                  IF FS-CKPT EQUAL 0
+                      MOVE REG-CKPT-CODIGO TO WRK-ULTIMO-CODIGO
+                      MOVE REG-CKPT-QTDE   TO WRK-QTDE-VEICULOS
+                      MOVE REG-CKPT-VALOR  TO WRK-VALOR-TOTAL
+                      MOVE 'S'             TO WRK-RETOMAR
+                  END-IF
+                  CLOSE CHECKPOINT
+              END-IF.
+
+       0110-VERIFICAR-CHECKPOINT-FIM. EXIT.
+
+
+       0120-POSICIONAR-CHECKPOINT SECTION.
+      *---------- REPOSICIONAR O ARQUIVO LOGO APOS O ULTIMO PROCESSADO
+              MOVE WRK-ULTIMO-CODIGO TO REG-CODIGO.
+              START CARROS KEY IS GREATER THAN REG-CODIGO
+                  INVALID KEY
+                      MOVE 10 TO FS-CARROS
+              END-START.
+
+              IF FS-CARROS NOT EQUAL 10
+                  READ CARROS NEXT RECORD
+              END-IF.
+
+       0120-POSICIONAR-CHECKPOINT-FIM. EXIT.
+
+
        0200-PROCESSAR        SECTION.
                   DISPLAY "-----------------------".
                   DISPLAY "CODIGO.    ... " REG-CODIGO
@@ -75,17 +214,81 @@
                   DISPLAY "MODELO      .. " REG-MODELO
                   MOVE REG-VALOR TO WRK-VALOR.
                   DISPLAY "VALOR       ..." WRK-VALOR
-                  
-                   READ CARROS.
-              
+
+      *---------- GRAVAR A LINHA DETALHE NO RELATORIO
+                  MOVE SPACES TO REG-RELATORIO
+                  STRING REG-CODIGO  DELIMITED SIZE
+                         "  "        DELIMITED SIZE
+                         REG-FABR    DELIMITED SIZE
+                         "  "        DELIMITED SIZE
+                         REG-MODELO  DELIMITED SIZE
+                         "  "        DELIMITED SIZE
+                         WRK-VALOR   DELIMITED SIZE
+                         INTO REG-RELATORIO
+                  WRITE REG-RELATORIO
+
+      *---------- ACUMULAR TOTAIS PARA O RESUMO FINAL
+                  ADD 1          TO WRK-QTDE-VEICULOS
+                  ADD REG-VALOR  TO WRK-VALOR-TOTAL
+
+      *---------- GRAVAR O PONTO DE CONTROLE PERIODICAMENTE
+                  ADD 1 TO WRK-CONT-CKPT
+                  IF WRK-CONT-CKPT >= WRK-INTERVALO-CKPT
+                      PERFORM 0210-GRAVAR-CHECKPOINT
+                      MOVE ZEROS TO WRK-CONT-CKPT
+                  END-IF
+
+                   READ CARROS NEXT RECORD.
+
        0200-PROCESSAR-FIM. EXIT.
 
 
+       0210-GRAVAR-CHECKPOINT SECTION.
+      *---------- REGRAVAR O CHECKPOINT COM O CODIGO ATUAL E OS TOTAIS
+      *---------- ACUMULADOS ATE AQUI, PARA QUE UMA RETOMADA POSSA
+      *---------- CONTINUAR A CONTAGEM EM VEZ DE ZERA-LA
+              OPEN OUTPUT CHECKPOINT.
+              MOVE REG-CODIGO        TO REG-CKPT-CODIGO.
+              MOVE WRK-QTDE-VEICULOS TO REG-CKPT-QTDE.
+              MOVE WRK-VALOR-TOTAL   TO REG-CKPT-VALOR.
+              WRITE REG-CKPT.
+              CLOSE CHECKPOINT.
+
+       0210-GRAVAR-CHECKPOINT-FIM. EXIT.
+
+
 
        0300-FINALIZAR       SECTION.
+      *---------- IMPRIMIR RESUMO TOTALIZADOR DO ESTOQUE
+              MOVE WRK-QTDE-VEICULOS TO WRK-QTDE-ED
+              MOVE WRK-VALOR-TOTAL   TO WRK-VALOR-TOTAL-ED
+              DISPLAY "-----------------------"
+              DISPLAY "TOTAL DE VEICULOS ..... " WRK-QTDE-ED
+              DISPLAY "VALOR TOTAL DO ESTOQUE. " WRK-VALOR-TOTAL-ED
+
+              MOVE SPACES TO REG-RELATORIO
+              STRING "TOTAL DE VEICULOS ..... " DELIMITED SIZE
+                     WRK-QTDE-ED                 DELIMITED SIZE
+                     INTO REG-RELATORIO
+              WRITE REG-RELATORIO
+
+              MOVE SPACES TO REG-RELATORIO
+              STRING "VALOR TOTAL DO ESTOQUE. " DELIMITED SIZE
+                     WRK-VALOR-TOTAL-ED          DELIMITED SIZE
+                     INTO REG-RELATORIO
+              WRITE REG-RELATORIO.
+
               CLOSE CARROS.
               IF FS-CARROS NOT EQUAL 0
                   DISPLAY 'ERRO AO FECHAR ' FS-CARROS
-              END-IF.    
-              
+              END-IF.
+
+              CLOSE REPORT-CARROS.
+              IF FS-REPORT NOT EQUAL 0
+                  DISPLAY 'ERRO AO FECHAR O RELATORIO ' FS-REPORT
+              END-IF.
+
+      *---------- LISTAGEM COMPLETA - DESCARTAR O CHECKPOINT
+              CALL "CBL_DELETE_FILE" USING WRK-CKPT-PATH.
+
        0300-FINALIZAR-FIM. EXIT.
